@@ -8,8 +8,26 @@
 
        input-output section.
        file-control.
+      * Le nom du fichier est saisi par l'opérateur au lancement de
+      * l'import (IMPORT-NOM-FICHIER), et non plus figé en dur ici.
            SELECT FICHIER-COMPTE
-               ASSIGN "C:\Users\Olivier\Documents\Public\Client.csv"
+               ASSIGN IMPORT-NOM-FICHIER
+               LINE SEQUENTIAL.
+
+           SELECT REJET-FICHIER
+               ASSIGN "C:\Users\Olivier\Documents\Public\Rejets.csv"
+               LINE SEQUENTIAL.
+
+           SELECT EXPORT-FICHIER
+               ASSIGN "C:\Users\Olivier\Documents\Public\Export.txt"
+               LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FICHIER
+               ASSIGN "C:\Users\Olivier\Documents\Public\Import.ckp"
+               LINE SEQUENTIAL.
+
+           SELECT AUDIT-FICHIER
+               ASSIGN "C:\Users\Olivier\Documents\Public\Audit.log"
                LINE SEQUENTIAL.
 
 
@@ -18,6 +36,20 @@
        FD FICHIER-COMPTE record varying from 0 to 255.
        01 EnrFichierCompte PIC X(255).
 
+       FD REJET-FICHIER.
+       01 EnrRejetFichier PIC X(255).
+
+       FD EXPORT-FICHIER.
+       01 EnrExportFichier PIC X(200).
+
+       FD CHECKPOINT-FICHIER.
+       01 EnrCheckpointFichier.
+           10 CKP-NOM-FICHIER PIC X(60).
+           10 CKP-LIGNE       PIC 9(7).
+
+       FD AUDIT-FICHIER.
+       01 EnrAuditFichier PIC X(80).
+
        working-storage section.
 
       * Structure pour accueillir la date système
@@ -54,17 +86,104 @@
            10 TypeCompte   SQL CHAR(2).
            10 Solde        PIC 9(11)V99.
 
+      * Critères du filtre saisi avant la liste des comptes (option 3) :
+      * valeurs brutes saisies par l'opérateur, et motifs LIKE correspondants.
+       77 FILTRE-GUICHET-SAISIE PIC X(5)  VALUE SPACES.
+       77 FILTRE-NOM-SAISIE     PIC X(50) VALUE SPACES.
+
+       01 FILTRE.
+           10 Filtre-Guichet SQL CHAR-VARYING(5).
+           10 Filtre-Nom     SQL CHAR-VARYING(52).
+
        77 OPTION PIC 9 VALUE 9.
        77 OPTION-BQ PIC X VALUE "S".
        77 FIN-FICHIER PIC 9.
+       77 FIN-CHECKPOINT PIC 9.
 
        77 DernierChamp PIC X(12).
        77 Numeroligne PIC 99.
        77 ListeEOF PIC 9 VALUE 0.
 
+      * Nom du fichier à importer : saisi par l'opérateur, avec le chemin
+      * historique conservé comme valeur par défaut si la saisie est vide.
+       77 IMPORT-NOM-FICHIER PIC X(60)
+           VALUE "C:\Users\Olivier\Documents\Public\Client.csv".
+       77 IMPORT-NOM-FICHIER-SAISIE PIC X(60) VALUE SPACES.
+
+      * Compteurs et indicateurs de l'import CSV
+       77 IMPORT-LUES     PIC 9(7) VALUE 0.
+       77 IMPORT-INSEREES PIC 9(7) VALUE 0.
+       77 IMPORT-REJETEES PIC 9(7) VALUE 0.
+       77 IMPORT-DOUBLONS PIC 9(7) VALUE 0.
+       77 UNSTRING-TALLY  PIC 99   VALUE 0.
+       77 LIGNE-VALIDE    PIC 9    VALUE 1.
+       77 COMPTE-EXISTE   PIC 9    VALUE 0.
+       77 NB-COMPTE-EXISTANT PIC 9(9) VALUE 0.
+
+      * Point de reprise de l'import, pour ne pas retraiter les lignes déjà
+      * validées d'un fichier interrompu en cours de route.
+       77 IMPORT-LIGNE-FICHIER  PIC 9(7) VALUE 0.
+       77 IMPORT-DERNIERE-LIGNE PIC 9(7) VALUE 0.
+
+      * Export/impression des listes (option 2 et option 3)
+       77 EXPORT-NOM-FICHIER PIC X(60)
+           VALUE "C:\Users\Olivier\Documents\Public\Export.txt".
+      * L'export utilise son propre curseur SQL : on sauvegarde/restaure
+      * SQLCODE autour de l'export pour ne pas perturber la pagination
+      * du curseur d'affichage, qui teste SQLCODE pour détecter sa fin.
+       77 SQLCODE-SAUVE PIC S9(9) VALUE 0.
+       77 EXPORT-SOLDE-EDIT PIC Z(6)9V,99.
+
        77 COULEURFOND PIC 99 VALUE 15.
        77 COULEURTEXTE PIC 99 VALUE 0.
 
+      * Zones de travail pour la gestion des clients (option 5)
+       77 GC-FIN     PIC 9 VALUE 0.
+       77 GC-TROUVE  PIC 9 VALUE 0.
+       77 GC-ACTION  PIC X VALUE SPACE.
+       77 GC-CONFIRM PIC X VALUE SPACE.
+
+      * Structure de travail pour le contrôle des clés RIB (option 4)
+       01 CTRL-RIB.
+           10 CTRL-RIB-Banque-N  PIC 9(5).
+           10 CTRL-RIB-Guichet-N PIC 9(5).
+           10 CTRL-RIB-Compte11  PIC X(11).
+           10 CTRL-RIB-Compte11-N REDEFINES CTRL-RIB-Compte11 PIC 9(11).
+           10 CTRL-RIB-Indice    PIC 99 COMP.
+           10 CTRL-RIB-Caractere PIC X.
+           10 CTRL-RIB-Somme     PIC 9(18).
+           10 CTRL-RIB-Quotient  PIC 9(18).
+           10 CTRL-RIB-Reste     PIC 99.
+           10 CTRL-RIB-CleCalc   PIC 99.
+           10 CTRL-RIB-CleCalcX  PIC X(2).
+
+       77 RIB-ANOMALIES PIC 9(5) VALUE 0.
+
+      * Identifiant de l'opérateur, saisi au démarrage et tracé dans le
+      * journal d'audit à chaque option choisie.
+       77 OPERATEUR-ID PIC X(10) VALUE SPACES.
+
+      * Structure de travail pour la réconciliation des soldes (option 6)
+       01 RECON.
+           10 Recon-CodeBanque  PIC X(5).
+           10 Recon-TypeCompte  PIC X(2).
+           10 Recon-TotalDebit  PIC 9(14)V99.
+           10 Recon-TotalCredit PIC 9(14)V99.
+
+       77 RECON-TOTDEBIT-EDIT  PIC Z(11)9V,99.
+       77 RECON-TOTCREDIT-EDIT PIC Z(11)9V,99.
+       77 RECON-GRAND-DEBIT  PIC 9(14)V99 VALUE 0.
+       77 RECON-GRAND-CREDIT PIC 9(14)V99 VALUE 0.
+      * Ligne où reprend l'affichage après un saut de page, propre à
+      * chaque liste (par banque, puis par type) puisque l'entête de la
+      * seconde ne termine pas à la même ligne que celle de la première.
+       77 RECON-PREMIERE-LIGNE PIC 99.
+      * Positionné dès que l'opérateur choisit [M]enu pendant la
+      * reconciliation, pour que ce choix interrompe tout de suite le
+      * rapport au lieu de seulement passer à sa section suivante.
+       77 RECON-ABANDON PIC X VALUE SPACE.
+           88 RECON-ABANDON-OUI VALUE "O".
+
        77 CNXDB String.
            exec sql
                include sqlca
@@ -75,6 +194,15 @@
       * SQLCA et SQLDA sont des blocs de données en instructions pour COBOL.
 
        screen section.
+      *******************************************
+      * Identification de l'opérateur au démarrage
+      *******************************************
+       01 MenuOperateur Background-color COULEURFOND Foreground-color COULEURTEXTE.
+           10 line  1 Col 1  BLANK SCREEN.
+           10 line  3 Col 31 VALUE "Gestion de la banque".
+           10 line  8 Col 4  VALUE "Identifiant operateur :".
+           10 line  8 Col 29 PIC X(10) FROM OPERATEUR-ID.
+
       *****************
       * Menu Principal
       *****************
@@ -94,7 +222,8 @@
            10 line 10 Col 4 VALUE "- 3 - Liste des comptes ........................................... : ".
            10 line 11 Col 4 VALUE "- 4 - Controle des cles RIB ....................................... : ".
            10 line 12 Col 4 VALUE "- 5 - Gestion des clients ......................................... : ".
-           10 line 14 Col 4 VALUE "- 0 - Retour au menu appelant ..................................... : ".
+           10 line 13 Col 4 VALUE "- 6 - Reconciliation des soldes ................................... : ".
+           10 line 15 Col 4 VALUE "- 0 - Retour au menu appelant ..................................... : ".
 
       *****************
       * Menu Banque
@@ -112,11 +241,30 @@
            10 line Numeroligne col 7 from Enseigne of BQ.
 
        01 MenuBanqueQuestion.
-           10 line 1 Col 1 VALUE " Page [S]uivante - Retour au [M]enu :"
+           10 line 1 Col 1 VALUE
+               " Page [S]uivante - [E]xporter - Retour au [M]enu :"
                Background-color COULEURTEXTE Foreground-color COULEURFOND.
-           10 line 1 Col 39 FROM OPTION-BQ
+           10 line 1 Col 52 FROM OPTION-BQ
+               Background-color COULEURTEXTE Foreground-color COULEURFOND.
+
+       01 MenuExportBilan.
+           10 line 2 Col 1 VALUE "Export termine -> "
+               Background-color COULEURTEXTE Foreground-color COULEURFOND.
+           10 line 2 Col 20 PIC X(60) FROM EXPORT-NOM-FICHIER
                Background-color COULEURTEXTE Foreground-color COULEURFOND.
 
+      ***********************************************
+      * Ecran du filtre avant la liste des comptes
+      ***********************************************
+       01 MenuCptFiltre Background-color COULEURFOND
+           Foreground-color COULEURTEXTE.
+           10 line 1 Col 1  BLANK SCREEN.
+           10 line 3 Col 26 VALUE "LISTE DES COMPTES - FILTRE".
+           10 line 6 Col 4  VALUE "Code guichet (vide = tous) :".
+           10 line 6 Col 34 PIC X(5)  FROM FILTRE-GUICHET-SAISIE.
+           10 line 7 Col 4  VALUE "Nom, partiel  (vide = tous) :".
+           10 line 7 Col 34 PIC X(50) FROM FILTRE-NOM-SAISIE.
+
       ********************************
       * Ecran de la liste des comptes
       ********************************
@@ -147,6 +295,175 @@
            10 line NumeroLigne col 42 FROM EnseigneBQ of CPT PIC X(25).
            10 line NumeroLigne col 70 FROM Solde of CPT PIC Z(6)9V,99.
 
+      ****************************************
+      * Ecran de saisie du fichier à importer (opt. 1)
+      ****************************************
+       01 MenuImportFichier Background-color COULEURFOND
+           Foreground-color COULEURTEXTE.
+           10 line 1 Col 1  BLANK SCREEN.
+           10 line 3 Col 26 VALUE "IMPORTATION DES COMPTES".
+           10 line 6 Col 4  VALUE "Fichier a importer".
+           10 line 7 Col 4  VALUE "(Entree seule = dernier fichier utilise) :".
+           10 line 7 Col 48 PIC X(60) FROM IMPORT-NOM-FICHIER-SAISIE.
+
+      ****************************************
+      * Ecran du bilan de l'import CSV (opt. 1)
+      ****************************************
+       01 MenuImportBilan Background-color COULEURFOND
+           Foreground-color COULEURTEXTE.
+           10 line 1 Col 1  BLANK SCREEN.
+           10 line 3 Col 28 VALUE "BILAN DE L'IMPORT".
+           10 line 6 Col 4  VALUE "Lignes lues      :".
+           10 line 6 Col 25 PIC ZZZZZZ9 FROM IMPORT-LUES.
+           10 line 7 Col 4  VALUE "Comptes inseres  :".
+           10 line 7 Col 25 PIC ZZZZZZ9 FROM IMPORT-INSEREES.
+           10 line 8 Col 4  VALUE "Lignes rejetees  :".
+           10 line 8 Col 25 PIC ZZZZZZ9 FROM IMPORT-REJETEES.
+           10 line 9 Col 4  VALUE "Doublons ignores :".
+           10 line 9 Col 25 PIC ZZZZZZ9 FROM IMPORT-DOUBLONS.
+           10 line 10 Col 4 VALUE "Reprise a partir de la ligne :".
+           10 line 10 Col 35 PIC ZZZZZZ9 FROM IMPORT-DERNIERE-LIGNE.
+           10 line 12 Col 4 VALUE
+               "- Appuyez sur Entree pour revenir au menu".
+
+      ****************************************
+      * Ecran du contrôle des clés RIB (opt. 4)
+      ****************************************
+       01 MenuRib Background-color COULEURFOND
+           Foreground-color COULEURTEXTE.
+           10 line 1 Col 1  BLANK SCREEN.
+           10 line 3 Col 22 VALUE "CONTROLE DES CLES RIB - ANOMALIES".
+           10 line 5 Col 1  PIC X(80) VALUE SPACES
+               Background-color COULEURTEXTE Foreground-color COULEURFOND.
+           10 line 5 Col 1  VALUE "BANQ."
+               Background-color COULEURTEXTE Foreground-color COULEURFOND.
+           10 line 5 Col 7  VALUE "GUICH."
+               Background-color COULEURTEXTE Foreground-color COULEURFOND.
+           10 line 5 Col 13 VALUE "COMPTE"
+               Background-color COULEURTEXTE Foreground-color COULEURFOND.
+           10 line 5 Col 23 VALUE "TC"
+               Background-color COULEURTEXTE Foreground-color COULEURFOND.
+           10 line 5 Col 27 VALUE "CLE BDD"
+               Background-color COULEURTEXTE Foreground-color COULEURFOND.
+           10 line 5 Col 36 VALUE "CLE CALC."
+               Background-color COULEURTEXTE Foreground-color COULEURFOND.
+
+       01 MenuRibLigne.
+           10 line Numeroligne col 1  FROM CodeBanque of COMPTE.
+           10 line Numeroligne col 7  FROM CodeGuichet of COMPTE.
+           10 line Numeroligne col 13 FROM RacineCompte of COMPTE.
+           10 line Numeroligne col 23 FROM TypeCompte of COMPTE.
+           10 line Numeroligne col 27 FROM CleRib of COMPTE.
+           10 line Numeroligne col 36 FROM CTRL-RIB-CleCalcX.
+
+      * Pas d'option [E]xporter ici : le controle des cles RIB n'a pas de
+      * curseur d'export dedie, contrairement aux listes banque/compte.
+       01 MenuRibQuestion.
+           10 line 1 Col 1 VALUE
+               " Page [S]uivante - Retour au [M]enu :"
+               Background-color COULEURTEXTE Foreground-color COULEURFOND.
+           10 line 1 Col 39 FROM OPTION-BQ
+               Background-color COULEURTEXTE Foreground-color COULEURFOND.
+
+       01 MenuRibBilan.
+           10 line 1 Col 1  VALUE "Anomalies detectees :"
+               Background-color COULEURTEXTE Foreground-color COULEURFOND.
+           10 line 1 Col 24 PIC ZZZZ9 FROM RIB-ANOMALIES
+               Background-color COULEURTEXTE Foreground-color COULEURFOND.
+           10 line 1 Col 31 VALUE "- Appuyez sur Entree pour revenir au menu"
+               Background-color COULEURTEXTE Foreground-color COULEURFOND.
+
+      **************************************************
+      * Ecran de la reconciliation des soldes (opt. 6)
+      **************************************************
+       01 MenuRecon Background-color COULEURFOND
+           Foreground-color COULEURTEXTE.
+           10 line 1 Col 1  BLANK SCREEN.
+           10 line 3 Col 24 VALUE "RECONCILIATION DES SOLDES".
+           10 line 5 Col 1  VALUE "PAR BANQUE"
+               Background-color COULEURTEXTE Foreground-color COULEURFOND
+               SIZE 80.
+           10 line 6 Col 1  VALUE " Banque     Debiteur             Crediteur"
+               Background-color COULEURTEXTE Foreground-color COULEURFOND
+               SIZE 80.
+
+       01 MenuReconLigneBanque.
+           10 line Numeroligne col 2  FROM Recon-CodeBanque.
+           10 line Numeroligne col 12 FROM RECON-TOTDEBIT-EDIT.
+           10 line Numeroligne col 32 FROM RECON-TOTCREDIT-EDIT.
+
+       01 MenuReconEnteteType.
+           10 line Numeroligne col 1 VALUE "PAR TYPE DE COMPTE"
+               Background-color COULEURTEXTE Foreground-color COULEURFOND
+               SIZE 80.
+
+       01 MenuReconSousEnteteType.
+           10 line Numeroligne col 1 VALUE " TC     Debiteur             Crediteur"
+               Background-color COULEURTEXTE Foreground-color COULEURFOND
+               SIZE 80.
+
+       01 MenuReconLigneType.
+           10 line Numeroligne col 2  FROM Recon-TypeCompte.
+           10 line Numeroligne col 12 FROM RECON-TOTDEBIT-EDIT.
+           10 line Numeroligne col 32 FROM RECON-TOTCREDIT-EDIT.
+
+       01 MenuReconTotal.
+           10 line Numeroligne col 1  VALUE "TOTAL GENERAL"
+               Background-color COULEURTEXTE Foreground-color COULEURFOND
+               SIZE 80.
+           10 line Numeroligne col 12 FROM RECON-TOTDEBIT-EDIT
+               Background-color COULEURTEXTE Foreground-color COULEURFOND.
+           10 line Numeroligne col 32 FROM RECON-TOTCREDIT-EDIT
+               Background-color COULEURTEXTE Foreground-color COULEURFOND.
+
+       01 MenuReconPause.
+           10 line 24 Col 1 VALUE "- Appuyez sur Entree pour revenir au menu"
+               Background-color COULEURTEXTE Foreground-color COULEURFOND.
+
+      * Pas d'option [E]xporter ici : la reconciliation n'a pas de curseur
+      * d'export dedie, contrairement aux listes banque/compte.
+       01 MenuReconQuestion.
+           10 line 1 Col 1 VALUE
+               " Page [S]uivante - Retour au [M]enu :"
+               Background-color COULEURTEXTE Foreground-color COULEURFOND.
+           10 line 1 Col 39 FROM OPTION-BQ
+               Background-color COULEURTEXTE Foreground-color COULEURFOND.
+
+      ****************************************
+      * Ecrans de la gestion des clients (opt. 5)
+      ****************************************
+       01 MenuClientRecherche Background-color COULEURFOND
+           Foreground-color COULEURTEXTE.
+           10 line 1 Col 1  BLANK SCREEN.
+           10 line 3 Col 30 VALUE "GESTION DES CLIENTS".
+           10 line 6 Col 4  VALUE
+               "Code client (Entree seule pour revenir au menu) :".
+           10 line 6 Col 56 PIC X(36) FROM CodeClient of CLIENT.
+
+       01 MenuClientIntrouvable.
+           10 line 8 Col 4 VALUE "Client introuvable - Appuyez sur Entree"
+               Background-color COULEURTEXTE Foreground-color COULEURFOND.
+
+       01 MenuClientFiche Background-color COULEURFOND
+           Foreground-color COULEURTEXTE.
+           10 line 1 Col 1  BLANK SCREEN.
+           10 line 3 Col 30 VALUE "FICHE CLIENT".
+           10 line 6 Col 4  VALUE "Code client  :".
+           10 line 6 Col 20 PIC X(36) FROM CodeClient of CLIENT.
+           10 line 8 Col 4  VALUE "Intitule     :".
+           10 line 8 Col 20 PIC X(10) FROM Intitule of CLIENT.
+           10 line 9 Col 4  VALUE "Prenom       :".
+           10 line 9 Col 20 PIC X(50) FROM Prenom of CLIENT.
+           10 line 10 Col 4 VALUE "Nom          :".
+           10 line 10 Col 20 PIC X(50) FROM Nom of CLIENT.
+           10 line 13 Col 4 VALUE
+               "[M]odifier - [S]upprimer - Entree pour revenir au menu :".
+           10 line 13 Col 63 PIC X FROM GC-ACTION.
+
+       01 MenuClientConfirmSuppr.
+           10 line 15 Col 4 VALUE "Confirmer la suppression (O/N) :"
+               Background-color COULEURTEXTE Foreground-color COULEURFOND.
+
        procedure division.
 
       ******************
@@ -170,56 +487,205 @@
                set autocommit on
            end-exec.
 
-      * Utilisation d'une autre valeur que 0 à 5 par défaut
-           MOVE 6 TO OPTION.
+      * OPTION est remis à 0 en tête de MENU-TRAITEMENT avant l'EVALUATE ;
+      * cette valeur d'amorçage n'a donc pas besoin d'être une des options
+      * valides, juste différente de 0. On reprend la valeur par défaut du
+      * 77-niveau plutôt qu'une constante qui devrait être mise à jour à
+      * chaque nouvelle option de menu.
+           MOVE 9 TO OPTION.
            ACCEPT DATE-SYSTEME FROM date.
 
+      * Identification de l'opérateur, tracée ensuite dans le journal
+      * d'audit à chaque option choisie. Obligatoire : on redemande tant
+      * que l'opérateur ne saisit rien.
+           PERFORM MENU-OPERATEUR-SAISIE
+               UNTIL OPERATEUR-ID NOT = SPACES.
+           OPEN EXTEND AUDIT-FICHIER.
+
+       MENU-OPERATEUR-SAISIE.
+           MOVE SPACES TO OPERATEUR-ID.
+           DISPLAY MenuOperateur.
+           ACCEPT OPERATEUR-ID LINE 8 Col 29.
+
        MENU-TRAITEMENT.
            MOVE 0 TO OPTION.
            DISPLAY MenuPrincipal.
       * Récupération de l'option de l'utilisateur directement au bon endroit
            ACCEPT OPTION line 5 Col 79.
+           PERFORM MENU-AUDIT-TRACE.
            EVALUATE OPTION
                WHEN 1 PERFORM IMPORT-FICHIER
                WHEN 2 PERFORM LISTE-BQ
                WHEN 3 PERFORM LISTE-CPT
-               WHEN 4 continue
-               WHEN 5 CONTINUE
+               WHEN 4 PERFORM CONTROLE-RIB
+               WHEN 5 PERFORM GESTION-CLIENTS
+               WHEN 6 PERFORM RECONCILIATION-SOLDES
            END-EVALUATE.
 
+      * Trace dans le journal d'audit chaque option choisie par
+      * l'opérateur : date, identifiant, numéro d'option.
+       MENU-AUDIT-TRACE.
+           MOVE SPACES TO EnrAuditFichier.
+           STRING JOUR of DATE-SYSTEME DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               MOIS of DATE-SYSTEME DELIMITED BY SIZE
+               "/" DELIMITED BY SIZE
+               ANNEE of DATE-SYSTEME DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               OPERATEUR-ID DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               OPTION DELIMITED BY SIZE
+               INTO EnrAuditFichier
+           END-STRING.
+           WRITE EnrAuditFichier.
+
        MENU-FIN.
+           CLOSE AUDIT-FICHIER.
            STOP run.
 
       *************************************************
-      * Importation des lignes de fichier "Client.csv"
+      * Importation des lignes d'un fichier de comptes
       *************************************************
        IMPORT-FICHIER.
+           PERFORM IMPORT-FICHIER-SAISIE-NOM.
            PERFORM IMPORT-FICHIER-INIT.
 
            PERFORM IMPORT-FICHIER-TRAITEMENT UNTIL FIN-FICHIER = 1.
            PERFORM IMPORT-FICHIER-FIN.
 
+      * On demande le fichier à importer ; Entree seule conserve le dernier
+      * fichier utilisé (le chemin historique, la première fois).
+       IMPORT-FICHIER-SAISIE-NOM.
+           MOVE SPACES TO IMPORT-NOM-FICHIER-SAISIE.
+           DISPLAY MenuImportFichier.
+           ACCEPT IMPORT-NOM-FICHIER-SAISIE LINE 7 Col 48.
+           IF IMPORT-NOM-FICHIER-SAISIE NOT = SPACES
+               MOVE IMPORT-NOM-FICHIER-SAISIE TO IMPORT-NOM-FICHIER
+           END-IF.
+
        IMPORT-FICHIER-INIT.
            MOVE 0 TO FIN-FICHIER.
-      * ouverture du fichier
+           MOVE 0 TO IMPORT-LUES.
+           MOVE 0 TO IMPORT-INSEREES.
+           MOVE 0 TO IMPORT-REJETEES.
+           MOVE 0 TO IMPORT-DOUBLONS.
+           MOVE 0 TO IMPORT-LIGNE-FICHIER.
+           PERFORM IMPORT-FICHIER-CHECKPOINT-LIRE.
+      * ouverture du fichier ; le fichier de rejets est prolongé (EXTEND)
+      * lors d'une reprise, pour ne pas perdre les rejets déjà écrits avant
+      * l'arrêt précédent, et tronqué (OUTPUT) pour un tout nouvel import.
            OPEN INPUT FICHIER-COMPTE.
+           IF IMPORT-DERNIERE-LIGNE > 0
+               OPEN EXTEND REJET-FICHIER
+           ELSE
+               OPEN OUTPUT REJET-FICHIER
+           END-IF.
            READ FICHIER-COMPTE.
 
+      * Le fichier de reprise reste ouvert (OUTPUT) pendant tout l'import :
+      * chaque ligne traitée y ajoute simplement un nouvel enregistrement,
+      * au lieu de l'ouvrir et le refermer à chaque ligne. Il est relu en
+      * entier ci-dessous pour retrouver le dernier point enregistré, puis
+      * tronqué pour accueillir la nouvelle série de points de cet import.
+       IMPORT-FICHIER-CHECKPOINT-LIRE.
+           MOVE 0 TO IMPORT-DERNIERE-LIGNE.
+           MOVE SPACES TO CKP-NOM-FICHIER.
+           MOVE 0 TO CKP-LIGNE.
+           MOVE 0 TO FIN-CHECKPOINT.
+           OPEN EXTEND CHECKPOINT-FICHIER.
+           CLOSE CHECKPOINT-FICHIER.
+           OPEN INPUT CHECKPOINT-FICHIER.
+           PERFORM IMPORT-FICHIER-CHECKPOINT-LIGNE
+               UNTIL FIN-CHECKPOINT = 1.
+           CLOSE CHECKPOINT-FICHIER.
+           IF CKP-NOM-FICHIER = IMPORT-NOM-FICHIER
+               MOVE CKP-LIGNE TO IMPORT-DERNIERE-LIGNE
+           END-IF.
+           OPEN OUTPUT CHECKPOINT-FICHIER.
+
+      * Le fichier de reprise ne contient qu'un seul point à la fois, mais
+      * en LINE SEQUENTIAL on ne peut pas le relire au-delà du dernier
+      * enregistrement écrit ; on en garde donc le tout dernier lu.
+       IMPORT-FICHIER-CHECKPOINT-LIGNE.
+           READ CHECKPOINT-FICHIER
+               AT END MOVE 1 TO FIN-CHECKPOINT
+           END-READ.
+
        IMPORT-FICHIER-TRAITEMENT.
       * lecture de la ligne
            READ FICHIER-COMPTE
                at end move 1 to FIN-FICHIER
-               not at end perform TrtLigne
+               not at end
+                   add 1 to IMPORT-LIGNE-FICHIER
+                   if IMPORT-LIGNE-FICHIER > IMPORT-DERNIERE-LIGNE
+                       add 1 to IMPORT-LUES
+                       perform TrtLigne
+                       perform IMPORT-FICHIER-CHECKPOINT-MAJ
+                   end-if
            end-read.
 
+      * On enregistre, après chaque ligne traitée, le fichier et le numéro
+      * de la dernière ligne validée afin de pouvoir reprendre l'import à
+      * cet endroit si le programme est interrompu avant la fin du fichier.
+      * Le fichier de reprise reste ouvert depuis IMPORT-FICHIER-INIT : il
+      * suffit d'y ajouter l'enregistrement, sans l'ouvrir ni le refermer.
+       IMPORT-FICHIER-CHECKPOINT-MAJ.
+           MOVE IMPORT-NOM-FICHIER TO CKP-NOM-FICHIER.
+           MOVE IMPORT-LIGNE-FICHIER TO CKP-LIGNE.
+           WRITE EnrCheckpointFichier.
+
        IMPORT-FICHIER-FIN.
-      * fermeture du fichier
+      * fermeture des fichiers, remise à zéro du point de reprise puisque
+      * le fichier a été traité jusqu'au bout, puis affichage du bilan.
            CLOSE FICHIER-COMPTE.
+           CLOSE REJET-FICHIER.
+           MOVE SPACES TO CKP-NOM-FICHIER.
+           MOVE 0 TO CKP-LIGNE.
+           WRITE EnrCheckpointFichier.
+           CLOSE CHECKPOINT-FICHIER.
+           DISPLAY MenuImportBilan.
+           ACCEPT OPTION-BQ LINE 24 Col 1.
 
       ************************************
       * Traitement d'une ligne du fichier
       ************************************
        TrtLigne.
+           PERFORM TrtLigne-Analyse.
+           IF LIGNE-VALIDE = 1
+               PERFORM TrtLigne-Verif-Existant
+               IF COMPTE-EXISTE = 1
+                   ADD 1 TO IMPORT-DOUBLONS
+               ELSE
+                   PERFORM TrtLigne-Insertion
+                   ADD 1 TO IMPORT-INSEREES
+               END-IF
+           ELSE
+               PERFORM TrtLigne-Rejet
+               ADD 1 TO IMPORT-REJETEES
+           END-IF.
+
+      * On ignore une ligne si le compte (banque+guichet+racine+type) existe
+      * déjà, pour ne pas le dupliquer lorsqu'un import est rejoué.
+       TrtLigne-Verif-Existant.
+           MOVE 0 TO COMPTE-EXISTE.
+           MOVE 0 TO NB-COMPTE-EXISTANT.
+           exec sql
+               SELECT COUNT(*) INTO :NB-COMPTE-EXISTANT
+               FROM COMPTE
+               WHERE CodeBanque = :Compte.CodeBanque
+               AND CodeGuichet = :Compte.CodeGuichet
+               AND RacineCompte = :Compte.RacineCompte
+               AND TypeCompte = :Compte.TypeCompte
+           end-exec.
+           IF NB-COMPTE-EXISTANT > 0
+               MOVE 1 TO COMPTE-EXISTE
+           END-IF.
+
+      * On éclate la ligne et on vérifie qu'elle comporte bien ses 9 champs
+      * et que le solde est numérique, avant de la considérer exploitable.
+       TrtLigne-Analyse.
+           MOVE 1 TO LIGNE-VALIDE.
+           MOVE 0 TO UNSTRING-TALLY.
            UNSTRING EnrFichierCompte DELIMITED ";" INTO
                CodeBanque of COMPTE
                CodeGuichet of COMPTE
@@ -230,15 +696,27 @@
                Prenom of CLIENT
                Nom of CLIENT
                DernierChamp
+               TALLYING IN UNSTRING-TALLY
            END-UNSTRING.
 
-      * Traitement du solde : la zone est cadrée à gauche. Si elle est négative
-      * alors ça fait Credit NULL, et Debit. Sinon Credit rempli.
-           UNSTRING DernierChamp delimited " " or "-" into
-               Credit of COMPTE
-               Debit of COMPTE
-           END-UNSTRING.
+           IF UNSTRING-TALLY NOT = 9
+               MOVE 0 TO LIGNE-VALIDE
+           END-IF.
 
+           IF LIGNE-VALIDE = 1
+      * Traitement du solde : la zone est cadrée à gauche. Si elle est
+      * négative alors ça fait Credit NULL, et Debit. Sinon Credit rempli.
+               UNSTRING DernierChamp delimited " " or "-" into
+                   Credit of COMPTE
+                   Debit of COMPTE
+               END-UNSTRING
+               IF (Credit of COMPTE IS NOT NUMERIC)
+                   OR (Debit of COMPTE IS NOT NUMERIC)
+                   MOVE 0 TO LIGNE-VALIDE
+               END-IF
+           END-IF.
+
+       TrtLigne-Insertion.
       * On divise les valeurs trouvées par 100
            Divide 100 into Debit of Compte.
            Divide 100 into Credit of Compte.
@@ -284,6 +762,11 @@
                    ,:Client.CodeClient)
            end-exec.
 
+      * On écrit la ligne brute, inexploitable, dans le fichier de rejets.
+       TrtLigne-Rejet.
+           MOVE EnrFichierCompte TO EnrRejetFichier.
+           WRITE EnrRejetFichier.
+
       *************************************************************************
       * Affiche la liste des banques triées par ordre alphabétique
       *************************************************************************
@@ -329,23 +812,98 @@
            DISPLAY MenuBanqueLigne.
 
            IF Numeroligne = 23
-               MOVE "S" TO OPTION-BQ
                MOVE 5 TO Numeroligne
-               DISPLAY MenuBanqueQuestion
-               ACCEPT OPTION-BQ LINE 1 Col 39
+               MOVE SPACE TO OPTION-BQ
+               PERFORM LISTE-BQ-QUESTION
+                   UNTIL OPTION-BQ = "S" OR OPTION-BQ = "s"
+                       OR OPTION-BQ = "M" OR OPTION-BQ = "m"
                IF OPTION-BQ = "M" OR OPTION-BQ = "m"
                    MOVE 101 TO SQLCODE
                END-IF
            END-IF.
 
+      * On redemande tant que l'utilisateur n'a pas choisi [S]uivante ou
+      * [M]enu ; un choix [E]xporter est traité sans quitter la pagination.
+       LISTE-BQ-QUESTION.
+           MOVE SPACE TO OPTION-BQ.
+           DISPLAY MenuBanqueQuestion.
+           ACCEPT OPTION-BQ LINE 1 Col 52.
+           IF OPTION-BQ = "E" OR OPTION-BQ = "e"
+               PERFORM LISTE-BQ-EXPORT
+           END-IF.
+
+      * Exporte l'intégralité de la liste des banques dans un fichier plat,
+      * via un curseur dédié, indépendant de celui utilisé pour l'affichage.
+       LISTE-BQ-EXPORT.
+           MOVE SQLCODE TO SQLCODE-SAUVE.
+           OPEN OUTPUT EXPORT-FICHIER.
+           EXEC sql
+             DECLARE CURSEUR-BQ-EXPORT CURSOR FOR
+               SELECT [CodeBanque]
+               ,[Enseigne]
+               FROM BANQUE ORDER BY [Enseigne]
+           END-EXEC.
+           EXEC sql
+             OPEN CURSEUR-BQ-EXPORT
+           END-EXEC.
+           PERFORM LISTE-BQ-EXPORT-TRT
+               UNTIL (SQLCODE = 100) OR (SQLCODE = 101).
+           EXEC sql
+             CLOSE CURSEUR-BQ-EXPORT
+           END-EXEC.
+           CLOSE EXPORT-FICHIER.
+           MOVE SQLCODE-SAUVE TO SQLCODE.
+           DISPLAY MenuExportBilan.
+
+       LISTE-BQ-EXPORT-TRT.
+           EXEC sql
+             FETCH CURSEUR-BQ-EXPORT INTO :BQ.CodeBanque, :BQ.Enseigne
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE SPACES TO EnrExportFichier
+               STRING CodeBanque of BQ DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   Enseigne of BQ DELIMITED BY SIZE
+                   INTO EnrExportFichier
+               WRITE EnrExportFichier
+           END-IF.
+
       *************************************************************************
       * OPTION 3 : LISTE DES COMPTES
       *************************************************************************
        LISTE-CPT.
+           PERFORM LISTE-CPT-FILTRE.
            PERFORM Liste-cpt-init.
            perform liste-cpt-trt until ListeEOF = 1.
            perform liste-cpt-fin.
 
+      * On demande un filtre facultatif (guichet exact et/ou nom partiel)
+      * avant d'ouvrir le curseur de la liste ; laissé vide, tout est listé.
+       LISTE-CPT-FILTRE.
+           MOVE SPACES TO FILTRE-GUICHET-SAISIE.
+           MOVE SPACES TO FILTRE-NOM-SAISIE.
+           DISPLAY MenuCptFiltre.
+           ACCEPT FILTRE-GUICHET-SAISIE LINE 6 Col 34.
+           ACCEPT FILTRE-NOM-SAISIE LINE 7 Col 34.
+
+           IF FILTRE-GUICHET-SAISIE = SPACES
+               MOVE "%" TO Filtre-Guichet of FILTRE
+           ELSE
+               STRING FILTRE-GUICHET-SAISIE DELIMITED BY SPACE
+                   INTO Filtre-Guichet of FILTRE
+               END-STRING
+           END-IF.
+
+           IF FILTRE-NOM-SAISIE = SPACES
+               MOVE "%" TO Filtre-Nom of FILTRE
+           ELSE
+               STRING "%" DELIMITED BY SIZE
+                   FILTRE-NOM-SAISIE DELIMITED BY SPACE
+                   "%" DELIMITED BY SIZE
+                   INTO Filtre-Nom of FILTRE
+               END-STRING
+           END-IF.
+
        liste-cpt-init.
       * On initialise un curseur, on l'ouvre, puis on affiche le début du menu.
            EXEC sql
@@ -356,7 +914,10 @@
                    ,[RacineCompte]
                    ,[TypeCompte]
                    ,[Solde]
-               FROM VueCompte ORDER BY CodeGuichet, RacineCompte, TypeCompte
+               FROM VueCompte
+               WHERE [CodeGuichet] LIKE :Filtre.Filtre-Guichet
+                 AND [PrenomNom] LIKE :Filtre.Filtre-Nom
+               ORDER BY CodeGuichet, RacineCompte, TypeCompte
            END-EXEC.
            EXEC sql
              open curseur-cpt
@@ -390,14 +951,443 @@
            ADD 1 TO NumeroLigne.
            DISPLAY MenuCptLigne.
 
+      * On interrompt l'affichage si nous sommes arrivés à la fin du curseur.
+           IF SQLCODE = 100 OR SQLCODE = 101
+               MOVE 1 TO ListeEOF
+           END-IF.
+
+           IF (Numeroligne = 23) AND (ListeEOF = 0)
+               MOVE 5 TO Numeroligne
+               MOVE SPACE TO OPTION-BQ
+               PERFORM LISTE-CPT-QUESTION
+                   UNTIL OPTION-BQ = "S" OR OPTION-BQ = "s"
+                       OR OPTION-BQ = "M" OR OPTION-BQ = "m"
+               IF OPTION-BQ = "M" OR OPTION-BQ = "m"
+                   MOVE 1 TO ListeEOF
+               END-IF
+           END-IF.
+
+      * On redemande tant que l'utilisateur n'a pas choisi [S]uivante ou
+      * [M]enu ; un choix [E]xporter est traité sans quitter la pagination.
+       LISTE-CPT-QUESTION.
+           MOVE SPACE TO OPTION-BQ.
+           DISPLAY MenuBanqueQuestion.
+           ACCEPT OPTION-BQ LINE 1 Col 52.
+           IF OPTION-BQ = "E" OR OPTION-BQ = "e"
+               PERFORM LISTE-CPT-EXPORT
+           END-IF.
+
+      * Exporte la liste des comptes (avec le filtre en cours) dans un
+      * fichier plat, via un curseur dédié, indépendant de celui utilisé
+      * pour l'affichage.
+       LISTE-CPT-EXPORT.
+           MOVE SQLCODE TO SQLCODE-SAUVE.
+           OPEN OUTPUT EXPORT-FICHIER.
+           EXEC sql
+             DECLARE CURSEUR-CPT-EXPORT CURSOR FOR
+               SELECT [PrenomNom]
+                   ,[Enseigne]
+                   ,[CodeGuichet]
+                   ,[RacineCompte]
+                   ,[TypeCompte]
+                   ,[Solde]
+               FROM VueCompte
+               WHERE [CodeGuichet] LIKE :Filtre.Filtre-Guichet
+                 AND [PrenomNom] LIKE :Filtre.Filtre-Nom
+               ORDER BY CodeGuichet, RacineCompte, TypeCompte
+           END-EXEC.
+           EXEC sql
+             OPEN CURSEUR-CPT-EXPORT
+           END-EXEC.
+           PERFORM LISTE-CPT-EXPORT-TRT
+               UNTIL (SQLCODE = 100) OR (SQLCODE = 101).
+           EXEC sql
+             CLOSE CURSEUR-CPT-EXPORT
+           END-EXEC.
+           CLOSE EXPORT-FICHIER.
+           MOVE SQLCODE-SAUVE TO SQLCODE.
+           DISPLAY MenuExportBilan.
+
+       LISTE-CPT-EXPORT-TRT.
+           EXEC sql
+             FETCH CURSEUR-CPT-EXPORT INTO
+               :CPT.NomComplet,
+               :CPT.EnseigneBQ,
+               :CPT.CodeGuichet,
+               :CPT.RacineCompte,
+               :CPT.TypeCompte,
+               :CPT.Solde
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE Solde of CPT TO EXPORT-SOLDE-EDIT
+               MOVE SPACES TO EnrExportFichier
+               STRING CodeGuichet of CPT DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   RacineCompte of CPT DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   TypeCompte of CPT DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+      * NomComplet/EnseigneBQ sont declares en SQL CHAR-VARYING(255) ; on
+      * les tronque ici aux memes largeurs que MenuCptLigne (Main.cbl:294-
+      * 295), sans quoi leur pleine largeur sature EnrExportFichier avant
+      * meme d'atteindre la banque et le solde.
+                   NomComplet of CPT(1:23) DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   EnseigneBQ of CPT(1:25) DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   EXPORT-SOLDE-EDIT DELIMITED BY SIZE
+                   INTO EnrExportFichier
+               WRITE EnrExportFichier
+           END-IF.
+
+      *************************************************************************
+      * OPTION 4 : CONTROLE DES CLES RIB
+      * On recalcule la clé RIB de chaque compte et on liste les anomalies.
+      *************************************************************************
+       CONTROLE-RIB.
+           PERFORM CONTROLE-RIB-INIT.
+           PERFORM CONTROLE-RIB-TRT UNTIL (SQLCODE = 100) OR (SQLCODE = 101).
+           PERFORM CONTROLE-RIB-FIN.
+
+       CONTROLE-RIB-INIT.
+      * On initialise le curseur sur l'ensemble des comptes.
+           MOVE 0 TO RIB-ANOMALIES.
+           EXEC sql
+             DECLARE CURSEUR-RIB CURSOR FOR
+               SELECT [CodeBanque]
+               ,[CodeGuichet]
+               ,[RacineCompte]
+               ,[TypeCompte]
+               ,[CleRib]
+               FROM COMPTE
+           END-EXEC.
+           EXEC sql
+             OPEN CURSEUR-RIB
+           END-EXEC.
+           MOVE 5 TO Numeroligne.
+           DISPLAY MenuRib.
+
+       CONTROLE-RIB-TRT.
+           EXEC sql
+             FETCH CURSEUR-RIB INTO
+               :Compte.CodeBanque, :Compte.CodeGuichet,
+               :Compte.RacineCompte, :Compte.TypeCompte, :Compte.CleRib
+           END-EXEC.
+           IF SQLCODE = 0
+               PERFORM CONTROLE-RIB-CALCUL
+           END-IF.
+
+       CONTROLE-RIB-FIN.
+      * Ne jamais oublier de fermer le curseur
+           EXEC sql
+             CLOSE CURSEUR-RIB
+           END-EXEC.
+           DISPLAY MenuRibBilan.
+           ACCEPT OPTION-BQ LINE 24 Col 1.
+
+      * On recompose le numéro de compte sur 11 positions (racine + type),
+      * on substitue chaque lettre par son équivalent chiffre de la table
+      * RIB, puis on applique la formule officielle : 97 - ((89B+15G+3C) MOD 97)
+       CONTROLE-RIB-CALCUL.
+           MOVE CodeBanque of COMPTE TO CTRL-RIB-Banque-N.
+           MOVE CodeGuichet of COMPTE TO CTRL-RIB-Guichet-N.
+           MOVE RacineCompte of COMPTE TO CTRL-RIB-Compte11(1:9).
+           MOVE TypeCompte of COMPTE TO CTRL-RIB-Compte11(10:2).
+
+           PERFORM CONTROLE-RIB-SUBSTITUTION VARYING CTRL-RIB-Indice
+               FROM 1 BY 1 UNTIL CTRL-RIB-Indice > 11.
+
+           COMPUTE CTRL-RIB-Somme = (89 * CTRL-RIB-Banque-N)
+               + (15 * CTRL-RIB-Guichet-N) + (3 * CTRL-RIB-Compte11-N).
+           DIVIDE CTRL-RIB-Somme BY 97
+               GIVING CTRL-RIB-Quotient REMAINDER CTRL-RIB-Reste.
+           COMPUTE CTRL-RIB-CleCalc = 97 - CTRL-RIB-Reste.
+           MOVE CTRL-RIB-CleCalc TO CTRL-RIB-CleCalcX.
+
+           IF CTRL-RIB-CleCalcX NOT = CleRib of COMPTE
+               ADD 1 TO RIB-ANOMALIES
+               PERFORM CONTROLE-RIB-AFFICHAGE
+           END-IF.
+
+      * Remplace, position par position, chaque lettre du numéro de compte
+      * sur 11 par son équivalent chiffre avant le calcul de la clé RIB.
+       CONTROLE-RIB-SUBSTITUTION.
+           MOVE CTRL-RIB-Compte11(CTRL-RIB-Indice:1) TO CTRL-RIB-Caractere.
+           IF CTRL-RIB-Caractere NOT NUMERIC
+               PERFORM CONTROLE-RIB-LETTRE
+           END-IF.
+
+      * Table de substitution lettre -> chiffre utilisée par le calcul de clé.
+       CONTROLE-RIB-LETTRE.
+           EVALUATE CTRL-RIB-Caractere
+               WHEN "A" WHEN "J"
+                   MOVE "1" TO CTRL-RIB-Compte11(CTRL-RIB-Indice:1)
+               WHEN "B" WHEN "K" WHEN "S"
+                   MOVE "2" TO CTRL-RIB-Compte11(CTRL-RIB-Indice:1)
+               WHEN "C" WHEN "L" WHEN "T"
+                   MOVE "3" TO CTRL-RIB-Compte11(CTRL-RIB-Indice:1)
+               WHEN "D" WHEN "M" WHEN "U"
+                   MOVE "4" TO CTRL-RIB-Compte11(CTRL-RIB-Indice:1)
+               WHEN "E" WHEN "N" WHEN "V"
+                   MOVE "5" TO CTRL-RIB-Compte11(CTRL-RIB-Indice:1)
+               WHEN "F" WHEN "O" WHEN "W"
+                   MOVE "6" TO CTRL-RIB-Compte11(CTRL-RIB-Indice:1)
+               WHEN "G" WHEN "P" WHEN "X"
+                   MOVE "7" TO CTRL-RIB-Compte11(CTRL-RIB-Indice:1)
+               WHEN "H" WHEN "Q" WHEN "Y"
+                   MOVE "8" TO CTRL-RIB-Compte11(CTRL-RIB-Indice:1)
+               WHEN "I" WHEN "R" WHEN "Z"
+                   MOVE "9" TO CTRL-RIB-Compte11(CTRL-RIB-Indice:1)
+               WHEN OTHER
+                   MOVE "0" TO CTRL-RIB-Compte11(CTRL-RIB-Indice:1)
+           END-EVALUATE.
+
+       CONTROLE-RIB-AFFICHAGE.
+           ADD 1 TO Numeroligne.
+           DISPLAY MenuRibLigne.
+
            IF Numeroligne = 23
+               MOVE "S" TO OPTION-BQ
                MOVE 5 TO Numeroligne
+               DISPLAY MenuRibQuestion
                ACCEPT OPTION-BQ LINE 1 Col 39
+               IF OPTION-BQ = "M" OR OPTION-BQ = "m"
+                   MOVE 101 TO SQLCODE
+               END-IF
            END-IF.
 
-      * On interrompt l'affichage si nous sommes arrivés à la fin du curseur.
-           IF SQLCODE = 100 OR SQLCODE = 101
-               MOVE 1 TO ListeEOF
+      *************************************************************************
+      * OPTION 5 : GESTION DES CLIENTS
+      * Recherche d'un client par CodeClient, puis modification ou suppression
+      * directe de sa fiche (Intitule/Prenom/Nom).
+      *************************************************************************
+       GESTION-CLIENTS.
+           MOVE 0 TO GC-FIN.
+           PERFORM GESTION-CLIENTS-TRT UNTIL GC-FIN = 1.
+
+       GESTION-CLIENTS-TRT.
+           PERFORM GESTION-CLIENTS-RECHERCHE.
+           IF GC-FIN = 0
+               PERFORM GESTION-CLIENTS-CHARGER
+               IF GC-TROUVE = 1
+                   PERFORM GESTION-CLIENTS-FICHE
+               ELSE
+                   PERFORM GESTION-CLIENTS-INTROUVABLE
+               END-IF
+           END-IF.
+
+       GESTION-CLIENTS-RECHERCHE.
+           MOVE SPACES TO CodeClient of CLIENT.
+           DISPLAY MenuClientRecherche.
+           ACCEPT CodeClient of CLIENT LINE 6 Col 56.
+           IF CodeClient of CLIENT = SPACES
+               MOVE 1 TO GC-FIN
+           END-IF.
+
+       GESTION-CLIENTS-CHARGER.
+      * On recharge la fiche complète à partir du code client saisi.
+           MOVE 0 TO GC-TROUVE.
+           EXEC sql
+             SELECT [Intitule]
+             ,[Prenom]
+             ,[Nom]
+             INTO :Client.Intitule, :Client.Prenom, :Client.Nom
+             FROM CLIENT WHERE CodeClient = :Client.CodeClient
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE 1 TO GC-TROUVE
+           END-IF.
+
+       GESTION-CLIENTS-INTROUVABLE.
+           DISPLAY MenuClientIntrouvable.
+           ACCEPT GC-CONFIRM LINE 24 Col 1.
+
+       GESTION-CLIENTS-FICHE.
+           MOVE SPACE TO GC-ACTION.
+           DISPLAY MenuClientFiche.
+           ACCEPT GC-ACTION LINE 13 Col 63.
+           EVALUATE GC-ACTION
+               WHEN "M" WHEN "m" PERFORM GESTION-CLIENTS-MODIFIER
+               WHEN "S" WHEN "s" PERFORM GESTION-CLIENTS-SUPPRIMER
+               WHEN OTHER CONTINUE
+           END-EVALUATE.
+
+       GESTION-CLIENTS-MODIFIER.
+      * On réaccepte chaque zone affichée par MenuClientFiche, à son
+      * emplacement, puis on répercute la mise à jour en base.
+           ACCEPT Intitule of CLIENT LINE 8 Col 20.
+           ACCEPT Prenom of CLIENT LINE 9 Col 20.
+           ACCEPT Nom of CLIENT LINE 10 Col 20.
+           EXEC sql
+             UPDATE CLIENT SET
+               [Intitule] = :Client.Intitule
+               ,[Prenom] = :Client.Prenom
+               ,[Nom] = :Client.Nom
+             WHERE CodeClient = :Client.CodeClient
+           END-EXEC.
+
+      * On supprime d'abord les comptes rattachés au client (TrtLigne-
+      * Insertion en crée systématiquement un par client), puis le client
+      * lui-même, pour ne pas laisser de compte orphelin ni échouer sur la
+      * contrainte de clé étrangère.
+       GESTION-CLIENTS-SUPPRIMER.
+           MOVE SPACE TO GC-CONFIRM.
+           DISPLAY MenuClientConfirmSuppr.
+           ACCEPT GC-CONFIRM LINE 15 Col 38.
+           IF GC-CONFIRM = "O" OR GC-CONFIRM = "o"
+               EXEC sql
+                 DELETE FROM COMPTE WHERE CodeClient = :Client.CodeClient
+               END-EXEC
+               EXEC sql
+                 DELETE FROM CLIENT WHERE CodeClient = :Client.CodeClient
+               END-EXEC
            END-IF.
 
+      ********************************************************
+      * Reconciliation des soldes par banque et par type de
+      * compte, avec total general (option 6).
+      ********************************************************
+       RECONCILIATION-SOLDES.
+           PERFORM RECONCILIATION-INIT.
+           PERFORM RECONCILIATION-PAR-BANQUE
+               UNTIL (SQLCODE = 100) OR (SQLCODE = 101).
+           EXEC sql
+             CLOSE CURSEUR-RECON-BANQUE
+           END-EXEC.
+      * [M]enu pendant la liste par banque : on abandonne le rapport sans
+      * afficher la liste par type ni le total général.
+           IF NOT RECON-ABANDON-OUI
+               PERFORM RECONCILIATION-ENTETE-TYPE
+               PERFORM RECONCILIATION-PAR-TYPE
+                   UNTIL (SQLCODE = 100) OR (SQLCODE = 101)
+                       OR RECON-ABANDON-OUI
+               EXEC sql
+                 CLOSE CURSEUR-RECON-TYPE
+               END-EXEC
+               IF NOT RECON-ABANDON-OUI
+                   PERFORM RECONCILIATION-TOTAL
+               END-IF
+           END-IF.
+
+       RECONCILIATION-INIT.
+      * On cumule le total général au fil du curseur par banque : la somme
+      * de tous les soldes par banque est égale au total général.
+           MOVE 0 TO RECON-GRAND-DEBIT.
+           MOVE 0 TO RECON-GRAND-CREDIT.
+           MOVE SPACE TO RECON-ABANDON.
+           MOVE 7 TO Numeroligne.
+           MOVE 7 TO RECON-PREMIERE-LIGNE.
+           DISPLAY MenuRecon.
+           EXEC sql
+             DECLARE CURSEUR-RECON-BANQUE CURSOR FOR
+               SELECT [CodeBanque]
+               ,SUM([SoldeDebiteur])
+               ,SUM([SoldeCrediteur])
+               FROM COMPTE GROUP BY [CodeBanque] ORDER BY [CodeBanque]
+           END-EXEC.
+           EXEC sql
+             OPEN CURSEUR-RECON-BANQUE
+           END-EXEC.
+
+       RECONCILIATION-PAR-BANQUE.
+           EXEC sql
+             FETCH CURSEUR-RECON-BANQUE INTO
+               :Recon-CodeBanque, :Recon-TotalDebit, :Recon-TotalCredit
+           END-EXEC.
+           IF SQLCODE = 0
+               ADD 1 TO Numeroligne
+               ADD Recon-TotalDebit TO RECON-GRAND-DEBIT
+               ADD Recon-TotalCredit TO RECON-GRAND-CREDIT
+               MOVE Recon-TotalDebit TO RECON-TOTDEBIT-EDIT
+               MOVE Recon-TotalCredit TO RECON-TOTCREDIT-EDIT
+               DISPLAY MenuReconLigneBanque
+               IF Numeroligne = 23
+                   MOVE RECON-PREMIERE-LIGNE TO Numeroligne
+                   MOVE SPACE TO OPTION-BQ
+                   PERFORM RECONCILIATION-QUESTION
+                       UNTIL OPTION-BQ = "S" OR OPTION-BQ = "s"
+                           OR OPTION-BQ = "M" OR OPTION-BQ = "m"
+                   IF OPTION-BQ = "M" OR OPTION-BQ = "m"
+                       MOVE 101 TO SQLCODE
+                       MOVE "O" TO RECON-ABANDON
+                   END-IF
+               END-IF
+           END-IF.
+
+      * Redemande tant que l'utilisateur n'a pas choisi [S]uivante ou
+      * [M]enu ; commune aux deux listes de la reconciliation.
+       RECONCILIATION-QUESTION.
+           MOVE SPACE TO OPTION-BQ.
+           DISPLAY MenuReconQuestion.
+           ACCEPT OPTION-BQ LINE 1 Col 39.
+
+      * On ouvre le second curseur, regroupé par type de compte cette fois,
+      * juste sous la liste par banque.
+      * La liste par banque ne force un saut de page que si elle atteint
+      * tout juste la ligne 23 : si elle s'arrête avant (fin de curseur
+      * sur un nombre de banques qui ne tombe pas pile sur une page
+      * pleine), Numeroligne peut être trop bas pour les 4 lignes d'entête
+      * ci-dessous ; on repagine alors nous-mêmes avant de les afficher.
+       RECONCILIATION-ENTETE-TYPE.
+      * 4 lignes d'entête à venir ; le reste du fichier repagine dès que
+      * Numeroligne atteint 23, donc la dernière ligne d'entête ne doit
+      * pas non plus dépasser 22.
+           IF Numeroligne > 18
+               MOVE RECON-PREMIERE-LIGNE TO Numeroligne
+               MOVE SPACE TO OPTION-BQ
+               PERFORM RECONCILIATION-QUESTION
+                   UNTIL OPTION-BQ = "S" OR OPTION-BQ = "s"
+                       OR OPTION-BQ = "M" OR OPTION-BQ = "m"
+               IF OPTION-BQ = "M" OR OPTION-BQ = "m"
+                   MOVE "O" TO RECON-ABANDON
+               END-IF
+           END-IF.
+           ADD 2 TO Numeroligne.
+           DISPLAY MenuReconEnteteType.
+           ADD 1 TO Numeroligne.
+           DISPLAY MenuReconSousEnteteType.
+           ADD 1 TO Numeroligne.
+           MOVE Numeroligne TO RECON-PREMIERE-LIGNE.
+           EXEC sql
+             DECLARE CURSEUR-RECON-TYPE CURSOR FOR
+               SELECT [TypeCompte]
+               ,SUM([SoldeDebiteur])
+               ,SUM([SoldeCrediteur])
+               FROM COMPTE GROUP BY [TypeCompte] ORDER BY [TypeCompte]
+           END-EXEC.
+           EXEC sql
+             OPEN CURSEUR-RECON-TYPE
+           END-EXEC.
+
+       RECONCILIATION-PAR-TYPE.
+           EXEC sql
+             FETCH CURSEUR-RECON-TYPE INTO
+               :Recon-TypeCompte, :Recon-TotalDebit, :Recon-TotalCredit
+           END-EXEC.
+           IF SQLCODE = 0
+               ADD 1 TO Numeroligne
+               MOVE Recon-TotalDebit TO RECON-TOTDEBIT-EDIT
+               MOVE Recon-TotalCredit TO RECON-TOTCREDIT-EDIT
+               DISPLAY MenuReconLigneType
+               IF Numeroligne = 23
+                   MOVE RECON-PREMIERE-LIGNE TO Numeroligne
+                   MOVE SPACE TO OPTION-BQ
+                   PERFORM RECONCILIATION-QUESTION
+                       UNTIL OPTION-BQ = "S" OR OPTION-BQ = "s"
+                           OR OPTION-BQ = "M" OR OPTION-BQ = "m"
+                   IF OPTION-BQ = "M" OR OPTION-BQ = "m"
+                       MOVE 101 TO SQLCODE
+                       MOVE "O" TO RECON-ABANDON
+                   END-IF
+               END-IF
+           END-IF.
+
+       RECONCILIATION-TOTAL.
+           ADD 2 TO Numeroligne.
+           MOVE RECON-GRAND-DEBIT TO RECON-TOTDEBIT-EDIT.
+           MOVE RECON-GRAND-CREDIT TO RECON-TOTCREDIT-EDIT.
+           DISPLAY MenuReconTotal.
+           DISPLAY MenuReconPause.
+           ACCEPT OPTION-BQ LINE 24 Col 1.
+
        end program Main.
